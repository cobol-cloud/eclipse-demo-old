@@ -14,24 +14,69 @@
 
        ENVIRONMENT DIVISION.
 
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT SCHEDULE-FILE ASSIGN TO "SCHEDULE"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "QUOTELOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CSV-FILE ASSIGN TO "SCHEDCSV"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
        DATA DIVISION.
 
+       FILE SECTION.
+
+       FD SCHEDULE-FILE.
+       01 SCHEDULE-RECORD PIC X(100).
+
+       FD AUDIT-LOG-FILE.
+       01 AUDIT-LOG-RECORD PIC X(132).
+
+       FD CSV-FILE.
+       01 CSV-RECORD PIC X(80).
+
        WORKING-STORAGE SECTION.
 
        01 P PIC S9(8).
        01 T PIC S9(8).
        01 R PIC S9(9)V9(9).
+       01 EP PIC S9(8).
+       01 FQ PIC X(01).
+       01 LT PIC X(01).
+       01 T2 PIC S9(8).
+       01 R2 PIC S9(9)V9(9).
+       01 T3 PIC S9(8).
+       01 R3 PIC S9(9)V9(9).
        01 MONTH PIC S9(3).
+       01 SCEN-COUNT PIC S9(1) COMP VALUE 1.
+       01 SCEN-NBR PIC S9(1) COMP.
+       01 SCEN-NBR-D PIC 9(1).
 
        01 ERROR-MESSAGE PIC X(80).
        01 G-QUESTIONS-VALIDATED PIC 9.
          88 G-QUESTIONS-VALID VALUE 1.
          88 G-QUESTIONS-INVALID VALUE 2.
 
-       01 DATAROW PIC X(80).
+       01 DATAROW PIC X(100).
 
-       01 COPY "AMORTIN.CPY".
-       01 COPY "AMORTOUT.CPY".
+       01 SCEN-RESULTS.
+           05 SCEN-RESULT OCCURS 3 TIMES.
+               10 SCEN-TERM PIC ZZZZZZZ9.
+               10 SCEN-RATE PIC ZZ9.9(4).
+               10 SCEN-PAYMENT PIC ZZZZZ9.99.
+               10 SCEN-TOTINT PIC ZZZZZZ9.99.
+               10 SCEN-BALANCE PIC ZZZZZZ9.99.
+
+       01 AUDIT-DATE PIC 9(8).
+       01 AUDIT-TIME PIC 9(8).
+       01 AUDIT-OPERATOR PIC X(20).
+
+       COPY "AMORTIN.CPY".
+       COPY "AMORTOUT.CPY".
 
        SCREEN SECTION.
        COPY "QUESTIONS.SS".
@@ -51,28 +96,236 @@
                END-IF
 
                IF T < 1 OR T > 480 THEN
-                   MOVE "TERM MUST BE BETWEEN 1 AND 480" TO ERROR-MESSAGE
+                   MOVE "TERM MUST BE BETWEEN 1 AND 480" TO
+                       ERROR-MESSAGE
+                   SET G-QUESTIONS-INVALID TO TRUE
+               END-IF
+
+               IF R < 0 OR R > 25 THEN
+                   MOVE "INTEREST RATE MUST BE BETWEEN 0 AND 25" TO
+                       ERROR-MESSAGE
+                   SET G-QUESTIONS-INVALID TO TRUE
+               END-IF
+
+               IF EP < 0
+                   MOVE "EXTRA PAYMENT MUST NOT BE NEGATIVE" TO
+                       ERROR-MESSAGE
+                   SET G-QUESTIONS-INVALID TO TRUE
+               END-IF
+
+               IF FQ = SPACE
+                   MOVE "M" TO FQ
+               END-IF
+
+               IF FQ NOT = "M" AND FQ NOT = "B" AND FQ NOT = "W" THEN
+                   MOVE "FREQUENCY MUST BE M, B, OR W" TO ERROR-MESSAGE
                    SET G-QUESTIONS-INVALID TO TRUE
                END-IF
+
+               IF LT = SPACE
+                   MOVE "A" TO LT
+               END-IF
+
+               IF LT NOT = "A" AND LT NOT = "I" THEN
+                   MOVE "LOAN TYPE MUST BE A (AMORTIZED) OR I"
+                       TO ERROR-MESSAGE
+                   SET G-QUESTIONS-INVALID TO TRUE
+               END-IF
+
+               IF T2 NOT = 0
+                   IF T2 < 1 OR T2 > 480 THEN
+                       MOVE "SCENARIO 2 TERM MUST BE 1 TO 480"
+                           TO ERROR-MESSAGE
+                       SET G-QUESTIONS-INVALID TO TRUE
+                   END-IF
+
+                   IF R2 < 0 OR R2 > 25 THEN
+                       MOVE "SCENARIO 2 RATE MUST BE 0 TO 25"
+                           TO ERROR-MESSAGE
+                       SET G-QUESTIONS-INVALID TO TRUE
+                   END-IF
+
+                   IF T3 NOT = 0
+                       IF T3 < 1 OR T3 > 480 THEN
+                           MOVE "SCENARIO 3 TERM MUST BE 1 TO 480"
+                               TO ERROR-MESSAGE
+                           SET G-QUESTIONS-INVALID TO TRUE
+                       END-IF
+
+                       IF R3 < 0 OR R3 > 25 THEN
+                           MOVE "SCENARIO 3 RATE MUST BE 0 TO 25"
+                               TO ERROR-MESSAGE
+                           SET G-QUESTIONS-INVALID TO TRUE
+                       END-IF
+                   END-IF
+               END-IF
            END-PERFORM
 
+           MOVE 1 TO SCEN-COUNT
+           IF T2 NOT = 0
+               MOVE 2 TO SCEN-COUNT
+               IF T3 NOT = 0
+                   MOVE 3 TO SCEN-COUNT
+               END-IF
+           END-IF
+
            MOVE P TO PRINCIPAL
            MOVE T TO LOANTERM
            MOVE R TO RATE
+           MOVE EP TO EXTRA-PAYMENT
+           MOVE FQ TO FREQUENCY
+           MOVE LT TO LOAN-TYPE
 
            CALL "LOANAMORT" USING LOANINFO OUTDATA
-           PERFORM VARYING MONTH FROM 1 BY 1 UNTIL MONTH = 10 OR MONTH >= LOANTERM
-               STRING "PAYMENT #" MONTH " TOTAL " OUTPAYMENT(MONTH) " INT " OUTINTPAID(MONTH) " PRINCIPAL " OUTPRINCPAID(MONTH) INTO DATAROW
-               DISPLAY DATAROW LINE (11 + MONTH) COL 1
+
+           MOVE T TO SCEN-TERM(1)
+           MOVE R TO SCEN-RATE(1)
+           MOVE OUTPAYMENT(1) TO SCEN-PAYMENT(1)
+           MOVE OUTTOTINTPAID TO SCEN-TOTINT(1)
+           MOVE OUTPAYOFFMONTH TO MONTH
+           MOVE OUTBALANCE(MONTH) TO SCEN-BALANCE(1)
+
+           DISPLAY SPACE LINE 1 COL 1 WITH BLANK SCREEN
+
+           PERFORM VARYING MONTH FROM 1 BY 1
+                   UNTIL MONTH = 10 OR MONTH >= OUTPAYOFFMONTH
+               STRING "PAYMENT #" MONTH " TOTAL " OUTPAYMENT(MONTH)
+                   " INT " OUTINTPAID(MONTH) " PRINCIPAL "
+                   OUTPRINCPAID(MONTH) INTO DATAROW
+               DISPLAY DATAROW LINE (1 + MONTH) COL 1
            END-PERFORM
 
-           DISPLAY "FINAL PAYMENT:" LINE 21 COL 1
-           STRING "PAYMENT #" T " TOTAL " OUTPAYMENT(LOANTERM) " INT " OUTINTPAID(LOANTERM) " PRINCIPAL " OUTPRINCPAID(LOANTERM) INTO DATAROW
-           DISPLAY DATAROW LINE 22 COL 1
+           MOVE OUTPAYOFFMONTH TO MONTH
+           DISPLAY "FINAL PAYMENT:" LINE 11 COL 1
+           STRING "PAYMENT #" MONTH " TOTAL " OUTPAYMENT(MONTH)
+               " INT " OUTINTPAID(MONTH) " PRINCIPAL "
+               OUTPRINCPAID(MONTH) INTO DATAROW
+           DISPLAY DATAROW LINE 12 COL 1
            MOVE SPACES TO DATAROW
-           STRING "TOTAL INTEREST " OUTTOTINTPAID INTO DATAROW
-           DISPLAY DATAROW LINE 23 COL 1
+           STRING "TOTAL INTEREST " OUTTOTINTPAID
+               " PAYOFF MONTH " OUTPAYOFFMONTH INTO DATAROW
+           DISPLAY DATAROW LINE 13 COL 1
+
+           PERFORM 1000-PRINT-SCHEDULE THRU 1000-PRINT-SCHEDULE-EXIT
+           PERFORM 1500-EXPORT-CSV THRU 1500-EXPORT-CSV-EXIT
+           PERFORM 3000-RUN-SCENARIOS THRU 3000-RUN-SCENARIOS-EXIT
+           PERFORM 2000-WRITE-AUDIT-LOG THRU 2000-WRITE-AUDIT-LOG-EXIT
+           PERFORM 4000-COMPARE-SCENARIOS
+               THRU 4000-COMPARE-SCENARIOS-EXIT
 
            ACCEPT ERROR-MESSAGE
-           
-       END PROGRAM.
+
+           GOBACK.
+
+       1000-PRINT-SCHEDULE.
+           OPEN OUTPUT SCHEDULE-FILE
+           MOVE SPACES TO DATAROW
+           STRING "LOAN AMORTIZATION SCHEDULE - PRINCIPAL "
+               P " TERM " T " RATE " R
+               INTO DATAROW
+           WRITE SCHEDULE-RECORD FROM DATAROW
+
+           MOVE SPACES TO DATAROW
+           STRING "PMT#   PAYMENT     INTEREST    PRINCIPAL"
+               "    BALANCE" INTO DATAROW
+           WRITE SCHEDULE-RECORD FROM DATAROW
+
+           PERFORM VARYING MONTH FROM 1 BY 1
+                   UNTIL MONTH > OUTPAYOFFMONTH
+               MOVE SPACES TO DATAROW
+               STRING "PAYMENT #" MONTH " TOTAL " OUTPAYMENT(MONTH)
+                   " INT " OUTINTPAID(MONTH) " PRINCIPAL "
+                   OUTPRINCPAID(MONTH) " BALANCE "
+                   OUTBALANCE(MONTH) INTO DATAROW
+               WRITE SCHEDULE-RECORD FROM DATAROW
+           END-PERFORM
+
+           CLOSE SCHEDULE-FILE
+       1000-PRINT-SCHEDULE-EXIT.
+           EXIT.
+
+       1500-EXPORT-CSV.
+           OPEN OUTPUT CSV-FILE
+           MOVE SPACES TO DATAROW
+           STRING "PAYMENT#,PAYMENT,INTEREST,PRINCIPAL,BALANCE"
+               INTO DATAROW
+           WRITE CSV-RECORD FROM DATAROW
+
+           PERFORM VARYING MONTH FROM 1 BY 1
+                   UNTIL MONTH > OUTPAYOFFMONTH
+               MOVE SPACES TO DATAROW
+               STRING MONTH "," OUTPAYMENT(MONTH) "," OUTINTPAID(MONTH)
+                   "," OUTPRINCPAID(MONTH) "," OUTBALANCE(MONTH)
+                   INTO DATAROW
+               WRITE CSV-RECORD FROM DATAROW
+           END-PERFORM
+
+           CLOSE CSV-FILE.
+       1500-EXPORT-CSV-EXIT.
+           EXIT.
+
+       2000-WRITE-AUDIT-LOG.
+           ACCEPT AUDIT-DATE FROM DATE YYYYMMDD
+           ACCEPT AUDIT-TIME FROM TIME
+           ACCEPT AUDIT-OPERATOR FROM ENVIRONMENT "USER"
+
+           OPEN EXTEND AUDIT-LOG-FILE
+           PERFORM VARYING SCEN-NBR FROM 1 BY 1
+                   UNTIL SCEN-NBR > SCEN-COUNT
+               MOVE SCEN-NBR TO SCEN-NBR-D
+               MOVE SPACES TO AUDIT-LOG-RECORD
+               STRING AUDIT-DATE " " AUDIT-TIME " " AUDIT-OPERATOR
+                   " SCENARIO " SCEN-NBR-D " PRINCIPAL " P " TERM "
+                   SCEN-TERM(SCEN-NBR) " RATE " SCEN-RATE(SCEN-NBR)
+                   " TOTINT " SCEN-TOTINT(SCEN-NBR)
+                   INTO AUDIT-LOG-RECORD
+               WRITE AUDIT-LOG-RECORD
+           END-PERFORM
+           CLOSE AUDIT-LOG-FILE.
+       2000-WRITE-AUDIT-LOG-EXIT.
+           EXIT.
+
+       3000-RUN-SCENARIOS.
+           PERFORM VARYING SCEN-NBR FROM 2 BY 1
+                   UNTIL SCEN-NBR > SCEN-COUNT
+               IF SCEN-NBR = 2
+                   MOVE T2 TO LOANTERM
+                   MOVE R2 TO RATE
+                   MOVE T2 TO SCEN-TERM(2)
+                   MOVE R2 TO SCEN-RATE(2)
+               ELSE
+                   MOVE T3 TO LOANTERM
+                   MOVE R3 TO RATE
+                   MOVE T3 TO SCEN-TERM(3)
+                   MOVE R3 TO SCEN-RATE(3)
+               END-IF
+
+               CALL "LOANAMORT" USING LOANINFO OUTDATA
+
+               MOVE OUTPAYMENT(1) TO SCEN-PAYMENT(SCEN-NBR)
+               MOVE OUTTOTINTPAID TO SCEN-TOTINT(SCEN-NBR)
+               MOVE OUTPAYOFFMONTH TO MONTH
+               MOVE OUTBALANCE(MONTH) TO SCEN-BALANCE(SCEN-NBR)
+           END-PERFORM.
+       3000-RUN-SCENARIOS-EXIT.
+           EXIT.
+
+       4000-COMPARE-SCENARIOS.
+           DISPLAY "SCENARIO COMPARISON" LINE 15 COL 1
+           DISPLAY "SCEN   TERM     RATE     PAYMENT     TOT INT"
+               "     BALANCE" LINE 16 COL 1
+
+           PERFORM VARYING SCEN-NBR FROM 1 BY 1
+                   UNTIL SCEN-NBR > SCEN-COUNT
+               MOVE SCEN-NBR TO SCEN-NBR-D
+               MOVE SPACES TO DATAROW
+               STRING SCEN-NBR-D "      " SCEN-TERM(SCEN-NBR)
+                   "  " SCEN-RATE(SCEN-NBR) "  " SCEN-PAYMENT(SCEN-NBR)
+                   "  " SCEN-TOTINT(SCEN-NBR) "  "
+                   SCEN-BALANCE(SCEN-NBR) INTO DATAROW
+               DISPLAY DATAROW LINE (16 + SCEN-NBR) COL 1
+           END-PERFORM.
+       4000-COMPARE-SCENARIOS-EXIT.
+           EXIT.
+
+       END PROGRAM LOANAMORTSCREENS.
