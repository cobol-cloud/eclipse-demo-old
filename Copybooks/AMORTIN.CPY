@@ -0,0 +1,27 @@
+      ******************************************************************
+      *
+      * Copyright (C) Micro Focus 1984-2018. All rights reserved.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+      *
+      * AMORTIN.CPY
+      *
+      * INPUT LAYOUT FOR THE LOANAMORT PROGRAM. CONTAINS THE LOAN
+      * TERMS SUPPLIED BY THE CALLER - PRINCIPAL, TERM AND RATE.
+      *
+      ******************************************************************
+       01 LOANINFO.
+           05 PRINCIPAL PIC S9(7)V99 COMP-3.
+           05 LOANTERM PIC S9(3) COMP.
+           05 RATE PIC S9(2)V9(4) COMP-3.
+           05 EXTRA-PAYMENT PIC S9(7)V99 COMP-3 VALUE ZERO.
+           05 FREQUENCY PIC X(01) VALUE "M".
+               88 FREQ-MONTHLY VALUE "M".
+               88 FREQ-BIWEEKLY VALUE "B".
+               88 FREQ-WEEKLY VALUE "W".
+           05 LOAN-TYPE PIC X(01) VALUE "A".
+               88 LOAN-TYPE-AMORTIZED VALUE "A".
+               88 LOAN-TYPE-BALLOON VALUE "I".
