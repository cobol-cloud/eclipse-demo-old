@@ -0,0 +1,24 @@
+      ******************************************************************
+      *
+      * Copyright (C) Micro Focus 1984-2018. All rights reserved.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+      *
+      * AMORTOUT.CPY
+      *
+      * OUTPUT LAYOUT FOR THE LOANAMORT PROGRAM. CONTAINS ONE ROW PER
+      * PAYMENT PERIOD PLUS THE TOTAL INTEREST PAID OVER THE LIFE OF
+      * THE LOAN.
+      *
+      ******************************************************************
+       01 OUTDATA.
+           05 PAYMENTS OCCURS 480 TIMES.
+               10 OUTPAYMENT PIC ZZZZZ9.99.
+               10 OUTINTPAID PIC ZZZZZ9.99.
+               10 OUTPRINCPAID PIC ZZZZZ9.99.
+               10 OUTBALANCE PIC ZZZZZZ9.99.
+           05 OUTTOTINTPAID PIC ZZZZZZ9.99.
+           05 OUTPAYOFFMONTH PIC ZZ9.
