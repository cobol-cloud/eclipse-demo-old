@@ -0,0 +1,122 @@
+      ******************************************************************
+      *
+      * Copyright (C) Micro Focus 1984-2018. All rights reserved.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+      $set ilnamespace "com.microfocus.loan.amort"
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOANAMORT.
+       REMARKS. THIS PROGRAM BUILDS A MONTHLY PAYMENT SCHEDULE BASED ON
+               THE PRINCIPAL, TERM, AND INTEREST RATE PASSED IN LOANINFO,
+               RETURNING EVERY PAYMENT ROW IN OUTDATA.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+
+       WORKING-STORAGE SECTION.
+
+       01 MONTHLY-RATE PIC S9(3)V9(10) COMP-3.
+       01 MONTHLY-PAYMENT PIC S9(7)V99 COMP-3.
+       01 REMAINING-BALANCE PIC S9(9)V99 COMP-3.
+       01 INTEREST-AMT PIC S9(9)V99 COMP-3.
+       01 PRINCIPAL-AMT PIC S9(9)V99 COMP-3.
+       01 TOTAL-INTEREST PIC S9(9)V99 COMP-3.
+       01 RATE-FACTOR PIC S9(3)V9(10) COMP-3.
+       01 PMT-NBR PIC S9(3) COMP.
+       01 PAYOFF-MONTH PIC S9(3) COMP.
+       01 PERIODS-PER-YEAR PIC S9(3) COMP.
+       01 PERIODS-X100 PIC S9(5) COMP.
+       01 TERM-NEG PIC S9(3) COMP.
+
+       LINKAGE SECTION.
+
+       COPY "AMORTIN.CPY".
+       COPY "AMORTOUT.CPY".
+
+       PROCEDURE DIVISION USING LOANINFO OUTDATA.
+
+           EVALUATE TRUE
+               WHEN FREQ-BIWEEKLY
+                   MOVE 26 TO PERIODS-PER-YEAR
+               WHEN FREQ-WEEKLY
+                   MOVE 52 TO PERIODS-PER-YEAR
+               WHEN OTHER
+                   MOVE 12 TO PERIODS-PER-YEAR
+           END-EVALUATE
+
+           IF RATE = ZERO
+               COMPUTE MONTHLY-RATE = 0
+           ELSE
+               COMPUTE PERIODS-X100 = PERIODS-PER-YEAR * 100
+               COMPUTE MONTHLY-RATE = RATE / PERIODS-X100
+           END-IF
+
+           MOVE PRINCIPAL TO REMAINING-BALANCE
+           MOVE ZERO TO TOTAL-INTEREST
+
+           IF NOT LOAN-TYPE-BALLOON
+               IF MONTHLY-RATE = ZERO
+                   COMPUTE MONTHLY-PAYMENT ROUNDED =
+                       PRINCIPAL / LOANTERM
+               ELSE
+                   COMPUTE TERM-NEG = - LOANTERM
+                   COMPUTE RATE-FACTOR =
+                       (1 + MONTHLY-RATE) ** TERM-NEG
+                   COMPUTE MONTHLY-PAYMENT ROUNDED =
+                       PRINCIPAL * MONTHLY-RATE / (1 - RATE-FACTOR)
+               END-IF
+           END-IF
+
+           MOVE LOANTERM TO PAYOFF-MONTH
+
+           PERFORM VARYING PMT-NBR FROM 1 BY 1
+                   UNTIL PMT-NBR > LOANTERM OR REMAINING-BALANCE = ZERO
+               COMPUTE INTEREST-AMT ROUNDED =
+                   REMAINING-BALANCE * MONTHLY-RATE
+
+               IF LOAN-TYPE-BALLOON
+                   IF PMT-NBR = LOANTERM
+                       MOVE REMAINING-BALANCE TO PRINCIPAL-AMT
+                   ELSE
+                       MOVE EXTRA-PAYMENT TO PRINCIPAL-AMT
+                       IF PRINCIPAL-AMT > REMAINING-BALANCE
+                           MOVE REMAINING-BALANCE TO PRINCIPAL-AMT
+                       END-IF
+                   END-IF
+                   COMPUTE MONTHLY-PAYMENT ROUNDED =
+                       PRINCIPAL-AMT + INTEREST-AMT
+                   IF PRINCIPAL-AMT = REMAINING-BALANCE
+                       MOVE PMT-NBR TO PAYOFF-MONTH
+                   END-IF
+               ELSE
+                   COMPUTE PRINCIPAL-AMT ROUNDED =
+                       MONTHLY-PAYMENT - INTEREST-AMT + EXTRA-PAYMENT
+
+                   IF PRINCIPAL-AMT >= REMAINING-BALANCE
+                           OR PMT-NBR = LOANTERM
+                       MOVE REMAINING-BALANCE TO PRINCIPAL-AMT
+                       COMPUTE MONTHLY-PAYMENT ROUNDED =
+                           PRINCIPAL-AMT + INTEREST-AMT
+                       MOVE PMT-NBR TO PAYOFF-MONTH
+                   END-IF
+               END-IF
+
+               SUBTRACT PRINCIPAL-AMT FROM REMAINING-BALANCE
+               ADD INTEREST-AMT TO TOTAL-INTEREST
+
+               MOVE MONTHLY-PAYMENT TO OUTPAYMENT(PMT-NBR)
+               MOVE INTEREST-AMT TO OUTINTPAID(PMT-NBR)
+               MOVE PRINCIPAL-AMT TO OUTPRINCPAID(PMT-NBR)
+               MOVE REMAINING-BALANCE TO OUTBALANCE(PMT-NBR)
+           END-PERFORM
+
+           MOVE TOTAL-INTEREST TO OUTTOTINTPAID
+           MOVE PAYOFF-MONTH TO OUTPAYOFFMONTH
+
+           GOBACK.
+
+       END PROGRAM LOANAMORT.
