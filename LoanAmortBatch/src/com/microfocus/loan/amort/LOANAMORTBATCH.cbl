@@ -0,0 +1,131 @@
+      ******************************************************************
+      *
+      * Copyright (C) Micro Focus 1984-2018. All rights reserved.
+      *
+      * This sample code is supplied for demonstration purposes only
+      * on an "as is" basis and is for use at your own risk.
+      *
+      ******************************************************************
+      $set ilnamespace "com.microfocus.loan.amort"
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOANAMORTBATCH.
+       REMARKS. THIS PROGRAM DRIVES LOANAMORT FOR AN OVERNIGHT BATCH RUN.
+               IT READS A TRANSACTION FILE OF LOANINFO-SHAPED RECORDS,
+               CALLS LOANAMORT FOR EACH ONE, AND WRITES THE RESULTING
+               AMORTOUT SCHEDULE FOR EVERY LOAN TO AN OUTPUT FILE.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT LOAN-TRANS-FILE ASSIGN TO "LOANTRAN"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT LOAN-SCHEDULE-FILE ASSIGN TO "LOANSKED"
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT GL-CONTROL-FILE ASSIGN TO "GLCNTL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GL-FILE-STATUS.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+
+       FD LOAN-TRANS-FILE.
+       COPY "AMORTIN.CPY".
+
+       FD LOAN-SCHEDULE-FILE.
+       COPY "AMORTOUT.CPY".
+
+       FD GL-CONTROL-FILE.
+       01 GL-CONTROL-RECORD.
+           05 GL-CONTROL-TOTAL PIC 9(9)V99.
+
+       WORKING-STORAGE SECTION.
+
+       01 TRANS-EOF-SWITCH PIC 9 VALUE 0.
+         88 TRANS-EOF VALUE 1.
+
+       01 LOAN-COUNT PIC S9(5) COMP VALUE 0.
+
+       01 BATCH-TOTAL-INTEREST PIC S9(9)V99 COMP-3 VALUE 0.
+       01 LOAN-TOTAL-INTEREST PIC S9(9)V99 COMP-3.
+       01 GL-CONTROL-AMT PIC S9(9)V99 COMP-3 VALUE 0.
+       01 RECON-DIFF PIC S9(9)V99 COMP-3.
+       01 RECON-TOLERANCE PIC S9(7)V99 COMP-3 VALUE 1.00.
+       01 GL-FILE-STATUS PIC X(02).
+
+       01 BATCH-TOTAL-INTEREST-D PIC Z(8)9.99.
+       01 GL-CONTROL-AMT-D PIC Z(8)9.99.
+       01 RECON-DIFF-D PIC Z(8)9.99.
+
+       PROCEDURE DIVISION.
+
+           OPEN INPUT LOAN-TRANS-FILE
+           OPEN OUTPUT LOAN-SCHEDULE-FILE
+
+           PERFORM 1000-READ-TRANS
+
+           PERFORM UNTIL TRANS-EOF
+               CALL "LOANAMORT" USING LOANINFO OUTDATA
+               WRITE OUTDATA
+               ADD 1 TO LOAN-COUNT
+               MOVE OUTTOTINTPAID TO LOAN-TOTAL-INTEREST
+               ADD LOAN-TOTAL-INTEREST TO BATCH-TOTAL-INTEREST
+               PERFORM 1000-READ-TRANS
+           END-PERFORM
+
+           CLOSE LOAN-TRANS-FILE
+           CLOSE LOAN-SCHEDULE-FILE
+
+           DISPLAY "LOANAMORTBATCH PROCESSED " LOAN-COUNT " LOAN(S)"
+
+           PERFORM 2000-RECONCILE-GL THRU 2000-RECONCILE-GL-EXIT
+
+           GOBACK.
+
+       1000-READ-TRANS.
+           READ LOAN-TRANS-FILE
+               AT END
+                   SET TRANS-EOF TO TRUE
+           END-READ.
+
+       2000-RECONCILE-GL.
+           MOVE ZERO TO GL-CONTROL-TOTAL
+           OPEN INPUT GL-CONTROL-FILE
+           IF GL-FILE-STATUS = "00"
+               READ GL-CONTROL-FILE
+                   AT END
+                       MOVE ZERO TO GL-CONTROL-TOTAL
+               END-READ
+               CLOSE GL-CONTROL-FILE
+           ELSE
+               DISPLAY "GL CONTROL FILE GLCNTL NOT FOUND - TREATING "
+                   "CONTROL TOTAL AS ZERO"
+           END-IF
+           MOVE GL-CONTROL-TOTAL TO GL-CONTROL-AMT
+
+           COMPUTE RECON-DIFF = BATCH-TOTAL-INTEREST - GL-CONTROL-AMT
+           IF RECON-DIFF < 0
+               MULTIPLY RECON-DIFF BY -1 GIVING RECON-DIFF
+           END-IF
+
+           MOVE BATCH-TOTAL-INTEREST TO BATCH-TOTAL-INTEREST-D
+           MOVE GL-CONTROL-AMT TO GL-CONTROL-AMT-D
+           MOVE RECON-DIFF TO RECON-DIFF-D
+
+           IF RECON-DIFF > RECON-TOLERANCE
+               DISPLAY "GL RECONCILIATION MISMATCH - BATCH INTEREST "
+                   BATCH-TOTAL-INTEREST-D " GL CONTROL "
+                   GL-CONTROL-AMT-D " DIFFERENCE " RECON-DIFF-D
+           ELSE
+               DISPLAY "GL RECONCILIATION OK - BATCH INTEREST "
+                   BATCH-TOTAL-INTEREST-D " MATCHES GL CONTROL "
+                   GL-CONTROL-AMT-D " WITHIN TOLERANCE"
+           END-IF.
+       2000-RECONCILE-GL-EXIT.
+           EXIT.
+
+       END PROGRAM LOANAMORTBATCH.
